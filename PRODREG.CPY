@@ -0,0 +1,7 @@
+      *    LAYOUT DO REGISTRO DE PRODUTO (ARQ-PROD / PRODUTO.DAT)
+       01  REG-PROD.
+           02  COD-PROD    PIC 9(3).
+           02  DESCRI-PROD PIC X(20).
+           02  PRECO-PROD  PIC 9(4)V99.
+           02  PRECO-PROMO PIC 9(4)V99.
+           02  FILLER      PIC X(35).
