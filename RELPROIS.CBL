@@ -16,18 +16,33 @@
 	       ACCESS   SEQUENTIAL
                FILE STATUS IS W-COD-ERRO.
            SELECT ARQ-IMP  ASSIGN TO "RELAT.PRN".
+           SELECT ARQ-CKPT ASSIGN TO "PRODCKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS W-COD-ERRO-CKPT.
+           SELECT ARQ-CTRL ASSIGN TO "PRODCTRL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS W-COD-ERRO-CTRL.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQ-PROD
            LABEL RECORD STANDARD.
-       01  REG-PROD.
-           02  COD-PROD    PIC 9(3).
-           02  DESCRI-PROD PIC X(20).
-           02  PRECO-PROD  PIC 9(4)V99.
-           02  FILLER      PIC X(41).
+       COPY  PRODREG.
        FD  ARQ-IMP
            LABEL  RECORD  OMITTED.
-       01  REG-IMP         PIC X(80).
+       01  REG-IMP         PIC X(100).
+       FD  ARQ-CKPT
+           LABEL RECORD STANDARD.
+       01  REG-CKPT.
+           02  CKPT-ULT-COD       PIC 9(3).
+           02  CKPT-CONT-REGISTRO PIC 9(5).
+           02  CKPT-ACUM-PRECO    PIC 9(9)V99.
+           02  CKPT-BANDA-QTD     PIC 9(5)    OCCURS 3 TIMES.
+           02  CKPT-BANDA-VLR     PIC 9(9)V99 OCCURS 3 TIMES.
+       FD  ARQ-CTRL
+           LABEL RECORD STANDARD.
+       01  REG-CTRL.
+           02  CTRL-QTD-REG    PIC 9(5).
+           02  CTRL-VLR-TOTAL  PIC 9(9)V99.
        WORKING-STORAGE SECTION.
        01  CABEC1.
            02  FILLER1     PIC X(09) VALUE SPACES.
@@ -38,52 +53,246 @@
        01  CABEC2.
            02  FILLER1     PIC X(19) VALUE "CODIGO".
            02  FILLER1     PIC X(35) VALUE "DESCRICAO".
-           02  FILLER1     PIC X(5)  VALUE "PRECO".
+           02  FILLER1     PIC X(11) VALUE "PRECO".
+           02  FILLER1     PIC X(11) VALUE "PROMOCAO".
+           02  FILLER1     PIC X(8)  VALUE "DESC %".
        01  DETALHE.
            02  COD-DET     PIC ZZ9.
            02  FILLER1     PIC X(16) VALUE SPACES.
            02  DESCRI-DET  PIC X(20).
            02  FILLER1     PIC X(12) VALUE SPACES.
            02  PRECO-DET   PIC Z.ZZ9,99.
+           02  FILLER1     PIC X(3)  VALUE SPACES.
+           02  PROMO-DET   PIC Z.ZZ9,99.
+           02  FILLER1     PIC X(3)  VALUE SPACES.
+           02  PERC-DET    PIC ZZ9,99.
+           02  FILLER1     PIC X(1)  VALUE SPACES.
+           02  PERC-LIT    PIC X(1)  VALUE "%".
        01  MEDIA-TOT.
            02  FILLER1     PIC X(51) VALUE "PRECO MEDIO".
            02  MEDIA-DET   PIC Z.ZZ9,99.
+       01  SUBTOT-BANDA.
+           02  FILLER1       PIC X(09) VALUE SPACES.
+           02  DESCR-SUBTOT  PIC X(24).
+           02  FILLER1       PIC X(5)  VALUE "QTD:".
+           02  QTD-SUBTOT    PIC ZZZZ9.
+           02  FILLER1       PIC X(3)  VALUE SPACES.
+           02  FILLER1       PIC X(6)  VALUE "TOTAL:".
+           02  VLR-SUBTOT    PIC ZZZ.ZZZ.ZZ9,99.
+           02  FILLER1       PIC X(3)  VALUE SPACES.
+           02  FILLER1       PIC X(6)  VALUE "MEDIA:".
+           02  MEDIA-SUBTOT  PIC Z.ZZ9,99.
+       01  CONCIL-TITULO.
+           02  FILLER1       PIC X(9)  VALUE SPACES.
+           02  FILLER1       PIC X(35) VALUE
+               "RELATORIO DE CONCILIACAO DE TOTAIS".
+       01  CONCIL-QTD.
+           02  FILLER1            PIC X(9)  VALUE SPACES.
+           02  FILLER1            PIC X(22) VALUE
+               "REGISTROS ESPERADOS:".
+           02  QTD-ESP-CONCIL     PIC ZZZZ9.
+           02  FILLER1            PIC X(4)  VALUE SPACES.
+           02  FILLER1            PIC X(24) VALUE
+               "REGISTROS PROCESSADOS:".
+           02  QTD-PROC-CONCIL    PIC ZZZZ9.
+       01  CONCIL-VLR.
+           02  FILLER1            PIC X(9)  VALUE SPACES.
+           02  FILLER1            PIC X(17) VALUE "VALOR ESPERADO:".
+           02  VLR-ESP-CONCIL     PIC ZZZ.ZZZ.ZZ9,99.
+           02  FILLER1            PIC X(4)  VALUE SPACES.
+           02  FILLER1            PIC X(18) VALUE "VALOR ACUMULADO:".
+           02  VLR-PROC-CONCIL    PIC ZZZ.ZZZ.ZZ9,99.
+       01  CONCIL-DIF.
+           02  FILLER1            PIC X(9)  VALUE SPACES.
+           02  FILLER1            PIC X(22) VALUE
+               "DIFERENCA REGISTROS:".
+           02  QTD-DIF-CONCIL     PIC -ZZZZ9.
+           02  FILLER1            PIC X(4)  VALUE SPACES.
+           02  FILLER1            PIC X(18) VALUE "DIFERENCA VALOR:".
+           02  VLR-DIF-CONCIL     PIC -ZZZ.ZZZ.ZZ9,99.
+       01  CONCIL-SITUACAO.
+           02  FILLER1            PIC X(9)  VALUE SPACES.
+           02  FILLER1            PIC X(11) VALUE "SITUACAO: ".
+           02  SIT-CONCIL         PIC X(12).
 
        01  W-COD-ERRO          PIC XX VALUE SPACES.
+       01  W-COD-ERRO-CKPT      PIC XX VALUE SPACES.
+       01  W-COD-ERRO-CTRL      PIC XX VALUE SPACES.
+       01  W-ULT-COD-PROD       PIC 9(3)  VALUE ZEROS.
+       01  W-DIF-QTD            PIC S9(5)     VALUE ZERO.
+       01  W-DIF-VLR            PIC S9(9)V99  VALUE ZERO.
+       01  W-SIT-CONCIL         PIC X(12)     VALUE SPACES.
+       01  W-PERC-DESCONTO      PIC 9(3)V99   VALUE ZEROS.
+       01  W-SW-STATUS.
+           02  W-FIM-ARQUIVO    PIC X  VALUE "N".
+               88  FIM-ARQUIVO      VALUE "S".
+           02  W-ERRO-FATAL     PIC X  VALUE "N".
+               88  ERRO-FATAL       VALUE "S".
        01  W-CONT-LINHA        PIC 99  VALUE 50.
        01  W-CONT-PAGINA       PIC 99  VALUE ZEROS.
        01  W-CONT-REGISTRO     PIC 9(5) VALUE ZEROS.
        01  W-ACUM-PRECO        PIC 9(9)V99  VALUE ZEROS.
        01  W-MEDIA             PIC 9(5)V99 VALUE ZEROS.
+       01  W-BANDA-ATUAL       PIC 9  VALUE ZERO.
+       01  W-IX-IMPR           PIC 9  VALUE ZERO.
+       01  TAB-BANDAS.
+           02  BANDA  OCCURS 3 TIMES INDEXED BY IX-BANDA.
+               03  BANDA-DESCR  PIC X(24).
+               03  BANDA-QTD    PIC 9(5)    VALUE ZERO.
+               03  BANDA-VLR    PIC 9(9)V99 VALUE ZERO.
        PROCEDURE DIVISION.
        INICIO.
            PERFORM INICIALIZACAO.
-           PERFORM PROCESSAMENTO UNTIL W-COD-ERRO = "10".
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO OR ERRO-FATAL.
            PERFORM FINALIZACAO.
            STOP RUN.
        INICIALIZACAO.
            OPEN  INPUT  ARQ-PROD
                  OUTPUT ARQ-IMP.
-           PERFORM LEITURA.
+           MOVE "ATE R$ 50,00"              TO BANDA-DESCR(1).
+           MOVE "DE R$ 50,01 A R$ 200,00"   TO BANDA-DESCR(2).
+           MOVE "ACIMA DE R$ 200,00"        TO BANDA-DESCR(3).
+           PERFORM LER-CHECKPOINT.
+           IF  NOT  FIM-ARQUIVO
+               PERFORM LEITURA
+           END-IF.
+       LER-CHECKPOINT.
+           OPEN  INPUT  ARQ-CKPT.
+           IF  W-COD-ERRO-CKPT  =  "00"
+               READ  ARQ-CKPT
+               IF  W-COD-ERRO-CKPT  =  "00"
+                   MOVE  CKPT-ULT-COD        TO  W-ULT-COD-PROD
+                   MOVE  CKPT-ULT-COD        TO  COD-PROD
+                   MOVE  CKPT-CONT-REGISTRO  TO  W-CONT-REGISTRO
+                   MOVE  CKPT-ACUM-PRECO     TO  W-ACUM-PRECO
+                   PERFORM  VARYING  IX-BANDA  FROM  1  BY  1
+                       UNTIL  IX-BANDA  >  3
+                       MOVE  CKPT-BANDA-QTD(IX-BANDA)
+                                             TO  BANDA-QTD(IX-BANDA)
+                       MOVE  CKPT-BANDA-VLR(IX-BANDA)
+                                             TO  BANDA-VLR(IX-BANDA)
+                   END-PERFORM
+                   DISPLAY  "RELPROD: REINICIANDO APOS CODIGO "
+                            W-ULT-COD-PROD
+                   START  ARQ-PROD  KEY  IS  GREATER  THAN  COD-PROD
+                       INVALID KEY
+                           DISPLAY  "RELPROD: NENHUM REGISTRO APOS O "
+                                    "CHECKPOINT"
+                           SET  FIM-ARQUIVO  TO  TRUE
+                   END-START
+               END-IF
+               CLOSE  ARQ-CKPT
+           END-IF.
        PROCESSAMENTO.
            PERFORM ROTINA-CALCULO.
+           PERFORM CALCULAR-BANDA.
            PERFORM PREPARAR-LINHA-DETALHE.
            IF  W-CONT-LINHA > 49
                PERFORM  ROTINA-CABECALHO.
            PERFORM IMPRIMIR-DETALHE.
            PERFORM LEITURA.
        FINALIZACAO.
-           PERFORM IMPRIMIR-MEDIA
+           IF  NOT  ERRO-FATAL
+               PERFORM IMPRIMIR-MEDIA
+               PERFORM IMPRIMIR-BANDAS-FINAL
+               PERFORM RECONCILIACAO
+               PERFORM LIMPAR-CHECKPOINT
+           END-IF.
            CLOSE   ARQ-PROD.
        LEITURA.
            READ  ARQ-PROD.
+           EVALUATE  W-COD-ERRO
+               WHEN  "00"
+                   CONTINUE
+               WHEN  "10"
+                   SET  FIM-ARQUIVO  TO  TRUE
+               WHEN  OTHER
+                   PERFORM  ROTINA-ERRO-FATAL
+           END-EVALUATE.
+       ROTINA-ERRO-FATAL.
+           SET  ERRO-FATAL  TO  TRUE.
+           DISPLAY  "RELPROD: ERRO DE E/S EM ARQ-PROD - STATUS: "
+                    W-COD-ERRO.
+           PERFORM  GRAVAR-CHECKPOINT.
+       GRAVAR-CHECKPOINT.
+           MOVE  W-ULT-COD-PROD     TO  CKPT-ULT-COD.
+           MOVE  W-CONT-REGISTRO    TO  CKPT-CONT-REGISTRO.
+           MOVE  W-ACUM-PRECO       TO  CKPT-ACUM-PRECO.
+           PERFORM  VARYING  IX-BANDA  FROM  1  BY  1
+               UNTIL  IX-BANDA  >  3
+               MOVE  BANDA-QTD(IX-BANDA)  TO  CKPT-BANDA-QTD(IX-BANDA)
+               MOVE  BANDA-VLR(IX-BANDA)  TO  CKPT-BANDA-VLR(IX-BANDA)
+           END-PERFORM.
+           OPEN  OUTPUT  ARQ-CKPT.
+           IF  W-COD-ERRO-CKPT  =  "00"
+               WRITE  REG-CKPT
+               IF  W-COD-ERRO-CKPT  NOT =  "00"
+                   DISPLAY  "RELPROD: ERRO AO GRAVAR CHECKPOINT - "
+                            "STATUS: "  W-COD-ERRO-CKPT
+               END-IF
+           ELSE
+               DISPLAY  "RELPROD: ERRO AO ABRIR ARQUIVO DE CHECKPOINT "
+                        "- STATUS: "  W-COD-ERRO-CKPT
+           END-IF.
+           CLOSE  ARQ-CKPT.
+       LIMPAR-CHECKPOINT.
+           OPEN  OUTPUT  ARQ-CKPT.
+           IF  W-COD-ERRO-CKPT  NOT =  "00"
+               DISPLAY  "RELPROD: ERRO AO LIMPAR CHECKPOINT - STATUS: "
+                        W-COD-ERRO-CKPT
+           END-IF.
+           CLOSE  ARQ-CKPT.
        ROTINA-CALCULO.
            ADD  PRECO-PROD  TO  W-ACUM-PRECO.
            ADD  1  TO  W-CONT-REGISTRO.
+           MOVE  COD-PROD  TO  W-ULT-COD-PROD.
+       CALCULAR-BANDA.
+           PERFORM DETERMINAR-BANDA.
+           PERFORM ACUMULAR-BANDA.
+       DETERMINAR-BANDA.
+           EVALUATE TRUE
+               WHEN PRECO-PROD <= 50
+                   MOVE 1 TO W-BANDA-ATUAL
+               WHEN PRECO-PROD <= 200
+                   MOVE 2 TO W-BANDA-ATUAL
+               WHEN OTHER
+                   MOVE 3 TO W-BANDA-ATUAL
+           END-EVALUATE.
+       ACUMULAR-BANDA.
+           ADD 1          TO BANDA-QTD(W-BANDA-ATUAL).
+           ADD PRECO-PROD TO BANDA-VLR(W-BANDA-ATUAL).
+       IMPRIMIR-LINHA-BANDA.
+           MOVE BANDA-DESCR(W-IX-IMPR) TO DESCR-SUBTOT.
+           MOVE BANDA-QTD(W-IX-IMPR)   TO QTD-SUBTOT.
+           MOVE BANDA-VLR(W-IX-IMPR)   TO VLR-SUBTOT.
+           COMPUTE MEDIA-SUBTOT =
+               BANDA-VLR(W-IX-IMPR) / BANDA-QTD(W-IX-IMPR).
+           WRITE REG-IMP FROM SUBTOT-BANDA AFTER 1 LINES.
+           ADD 1 TO W-CONT-LINHA.
+       IMPRIMIR-BANDAS-FINAL.
+           PERFORM VARYING IX-BANDA FROM 1 BY 1 UNTIL IX-BANDA > 3
+               IF  BANDA-QTD(IX-BANDA) > ZERO
+                   MOVE IX-BANDA TO W-IX-IMPR
+                   PERFORM IMPRIMIR-LINHA-BANDA
+               END-IF
+           END-PERFORM.
        PREPARAR-LINHA-DETALHE.
            MOVE COD-PROD    TO COD-DET.
            MOVE DESCRI-PROD TO DESCRI-DET.
            MOVE PRECO-PROD  TO PRECO-DET.
+           IF  PRECO-PROMO  =  ZERO
+               MOVE  ZEROS   TO  PROMO-DET
+               MOVE  ZEROS   TO  PERC-DET
+           ELSE
+               MOVE  PRECO-PROMO  TO  PROMO-DET
+               IF  PRECO-PROMO  <  PRECO-PROD
+                   COMPUTE  W-PERC-DESCONTO  ROUNDED  =
+                       ((PRECO-PROD - PRECO-PROMO) / PRECO-PROD) * 100
+                   MOVE  W-PERC-DESCONTO  TO  PERC-DET
+               ELSE
+                   MOVE  ZEROS  TO  PERC-DET
+               END-IF
+           END-IF.
        ROTINA-CABECALHO.
            ADD 1 TO W-CONT-PAGINA.
            MOVE W-CONT-PAGINA TO  PAG-CAB.
@@ -96,9 +305,50 @@
            WRITE  REG-IMP  FROM  DETALHE AFTER 1 LINES.
            ADD 1 TO W-CONT-LINHA.
        IMPRIMIR-MEDIA.
-           COMPUTE W-MEDIA = W-ACUM-PRECO / W-CONT-REGISTRO.
+           IF  W-CONT-REGISTRO  >  ZERO
+               COMPUTE W-MEDIA = W-ACUM-PRECO / W-CONT-REGISTRO
+           ELSE
+               MOVE  ZERO  TO  W-MEDIA
+           END-IF.
            MOVE W-MEDIA TO MEDIA-DET.
            WRITE REG-IMP  FROM  MEDIA-TOT AFTER 3 LINES.
+       RECONCILIACAO.
+           OPEN  INPUT  ARQ-CTRL.
+           IF  W-COD-ERRO-CTRL  =  "00"
+               READ  ARQ-CTRL
+               IF  W-COD-ERRO-CTRL  =  "00"
+                   COMPUTE  W-DIF-QTD  =
+                       W-CONT-REGISTRO  -  CTRL-QTD-REG
+                   COMPUTE  W-DIF-VLR  =
+                       W-ACUM-PRECO  -  CTRL-VLR-TOTAL
+                   IF  W-DIF-QTD  =  ZERO  AND  W-DIF-VLR  =  ZERO
+                       MOVE  "OK"          TO  W-SIT-CONCIL
+                   ELSE
+                       MOVE  "DIVERGENTE"  TO  W-SIT-CONCIL
+                   END-IF
+                   PERFORM  IMPRIMIR-RECONCILIACAO
+               ELSE
+                   DISPLAY  "RELPROD: ARQUIVO DE CONTROLE VAZIO - "
+                            "CONCILIACAO NAO REALIZADA"
+               END-IF
+               CLOSE  ARQ-CTRL
+           ELSE
+               DISPLAY  "RELPROD: ARQUIVO DE CONTROLE NAO ENCONTRADO - "
+                        "CONCILIACAO NAO REALIZADA"
+           END-IF.
+       IMPRIMIR-RECONCILIACAO.
+           MOVE  CTRL-QTD-REG      TO  QTD-ESP-CONCIL.
+           MOVE  W-CONT-REGISTRO   TO  QTD-PROC-CONCIL.
+           MOVE  CTRL-VLR-TOTAL    TO  VLR-ESP-CONCIL.
+           MOVE  W-ACUM-PRECO      TO  VLR-PROC-CONCIL.
+           MOVE  W-DIF-QTD         TO  QTD-DIF-CONCIL.
+           MOVE  W-DIF-VLR         TO  VLR-DIF-CONCIL.
+           MOVE  W-SIT-CONCIL      TO  SIT-CONCIL.
+           WRITE  REG-IMP  FROM  CONCIL-TITULO    AFTER 3 LINES.
+           WRITE  REG-IMP  FROM  CONCIL-QTD       AFTER 2 LINES.
+           WRITE  REG-IMP  FROM  CONCIL-VLR       AFTER 1 LINES.
+           WRITE  REG-IMP  FROM  CONCIL-DIF       AFTER 1 LINES.
+           WRITE  REG-IMP  FROM  CONCIL-SITUACAO  AFTER 2 LINES.
 
        FIM.
 
