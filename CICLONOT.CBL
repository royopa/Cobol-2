@@ -0,0 +1,87 @@
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.            CICLONOT.
+       AUTHOR.          TAKATO-SOLANGE.
+      *    *****************************************************
+      *    *   DRIVER DO CICLO NOTURNO - EXECUTA O RELATORIO    *
+      *    *   DE PRODUTO E A VALIDACAO EM LOTE DE CPF EM UMA   *
+      *    *   UNICA SUBMISSAO, REGISTRANDO INICIO/FIM E RC     *
+      *    *   DE CADA PASSO NO LOG DO CICLO                    *
+      *    *****************************************************
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT  OPTIONAL  ARQ-LOG  ASSIGN TO  "CICLOLOG.DAT"
+               ORGANIZATION  LINE  SEQUENTIAL
+               FILE STATUS IS  W-COD-ERRO-LOG.
+       DATA         DIVISION.
+       FILE         SECTION.
+       FD  ARQ-LOG
+           LABEL  RECORD  STANDARD.
+       01  REG-LOG             PIC  X(80).
+       WORKING-STORAGE    SECTION.
+       01    W-COD-ERRO-LOG     PIC  XX   VALUE  SPACES.
+       01    W-NOME-PASSO       PIC  X(8)  VALUE  SPACES.
+       01    W-COMANDO          PIC  X(40) VALUE  SPACES.
+       01    W-DATA-INICIO      PIC  9(8)  VALUE  ZEROS.
+       01    W-HORA-INICIO      PIC  9(8)  VALUE  ZEROS.
+       01    W-DATA-FIM         PIC  9(8)  VALUE  ZEROS.
+       01    W-HORA-FIM         PIC  9(8)  VALUE  ZEROS.
+       01    W-COD-RETORNO-ED   PIC  -999  VALUE  ZEROS.
+       PROCEDURE   DIVISION.
+       INICIO.
+           OPEN  EXTEND  ARQ-LOG.
+           IF  W-COD-ERRO-LOG  NOT =  "00"  AND  NOT =  "05"
+               DISPLAY  "CICLONOT: ERRO AO ABRIR LOG DO CICLO - "
+                        "STATUS: "  W-COD-ERRO-LOG
+           END-IF.
+      *    OS COMMANDS BELOW ASSUME CICLONOT RUNS FROM THE ROOT OF
+      *    THIS TREE, WITH RELPROIS COMPILED AT THE ROOT AND CPFBATCH
+      *    COMPILED UNDER DV-CPF, AS THEY LIVE IN THE SOURCE TREE.
+           MOVE  "RELPROD"      TO  W-NOME-PASSO.
+           MOVE  "./RELPROIS"   TO  W-COMANDO.
+           PERFORM  EXECUTAR-PASSO.
+           MOVE  "CPFBATCH"          TO  W-NOME-PASSO.
+           MOVE  "./DV-CPF/CPFBATCH" TO  W-COMANDO.
+           PERFORM  EXECUTAR-PASSO.
+           CLOSE  ARQ-LOG.
+           STOP   RUN.
+       EXECUTAR-PASSO.
+           MOVE  FUNCTION  CURRENT-DATE  (1:8)   TO  W-DATA-INICIO.
+           MOVE  FUNCTION  CURRENT-DATE  (9:8)   TO  W-HORA-INICIO.
+           PERFORM  GRAVAR-LOG-INICIO.
+           CALL  "SYSTEM"  USING  W-COMANDO.
+           MOVE  RETURN-CODE                     TO  W-COD-RETORNO-ED.
+           MOVE  FUNCTION  CURRENT-DATE  (1:8)   TO  W-DATA-FIM.
+           MOVE  FUNCTION  CURRENT-DATE  (9:8)   TO  W-HORA-FIM.
+           PERFORM  GRAVAR-LOG-FIM.
+       GRAVAR-LOG-INICIO.
+           MOVE  SPACES  TO  REG-LOG.
+           STRING  "INICIO  "       DELIMITED BY SIZE
+                   W-NOME-PASSO     DELIMITED BY SIZE
+                   " DATA="         DELIMITED BY SIZE
+                   W-DATA-INICIO    DELIMITED BY SIZE
+                   " HORA="         DELIMITED BY SIZE
+                   W-HORA-INICIO    DELIMITED BY SIZE
+               INTO  REG-LOG.
+           WRITE  REG-LOG.
+           IF  W-COD-ERRO-LOG  NOT =  "00"
+               DISPLAY  "CICLONOT: ERRO AO GRAVAR LOG DO CICLO - "
+                        "STATUS: "  W-COD-ERRO-LOG
+           END-IF.
+       GRAVAR-LOG-FIM.
+           MOVE  SPACES  TO  REG-LOG.
+           STRING  "FIM     "       DELIMITED BY SIZE
+                   W-NOME-PASSO     DELIMITED BY SIZE
+                   " DATA="         DELIMITED BY SIZE
+                   W-DATA-FIM       DELIMITED BY SIZE
+                   " HORA="         DELIMITED BY SIZE
+                   W-HORA-FIM       DELIMITED BY SIZE
+                   " RC="           DELIMITED BY SIZE
+                   W-COD-RETORNO-ED DELIMITED BY SIZE
+               INTO  REG-LOG.
+           WRITE  REG-LOG.
+           IF  W-COD-ERRO-LOG  NOT =  "00"
+               DISPLAY  "CICLONOT: ERRO AO GRAVAR LOG DO CICLO - "
+                        "STATUS: "  W-COD-ERRO-LOG
+           END-IF.
+       FIM-DO-PROGRAMA.    EXIT.
