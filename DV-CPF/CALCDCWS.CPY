@@ -0,0 +1,10 @@
+      *    CAMPOS PARA CALCULO DE DC DE CPF (COMUM A CALC-CPF E CPFBATCH)
+           05    NUMERO            PIC   9(9)  VALUE  ZEROS.
+           05    NUMERO-AUX        PIC   9(9)  VALUE  ZEROS.
+           05    PESO              PIC   99   VALUE  2.
+           05    SOMA              PIC   9(3)  VALUE   ZEROS.
+           05    QUOCIENTE         PIC   9(9)   VALUE  ZEROS.
+           05    RESTO             PIC   99      VALUE  ZEROS.
+           05    DC.
+               10    DC1    PIC   9    VALUE  0.
+               10    DC2    PIC   9    VALUE  0.
