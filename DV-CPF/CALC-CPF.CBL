@@ -3,21 +3,35 @@
        PROGRAM-ID.            CALC-CPF.
        AUTHOR.          TAKATO.
        ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT  OPTIONAL  ARQ-AUDIT  ASSIGN TO  "CPFAUDIT.DAT"
+               ORGANIZATION  LINE  SEQUENTIAL
+               FILE STATUS IS  W-COD-ERRO-AUDIT.
        DATA         DIVISION.
+       FILE         SECTION.
+       FD  ARQ-AUDIT
+           LABEL  RECORD  STANDARD.
+       01  REG-AUDIT.
+           05  AUDIT-NUMERO       PIC  9(9).
+           05  AUDIT-DC1          PIC  9.
+           05  AUDIT-DC2          PIC  9.
+           05  AUDIT-DATA         PIC  9(8).
+           05  AUDIT-HORA         PIC  9(8).
        WORKING-STORAGE    SECTION.
        01    VARIAVEIS.
-           05    NUMERO            PIC   9(9)  VALUE  ZEROS.
-           05    NUMERO-AUX        PIC   9(9)  VALUE  ZEROS.
-           05    PESO              PIC   99   VALUE  2.
-           05    SOMA              PIC   9(3)  VALUE   ZEROS.
-           05    QUOCIENTE         PIC   9(9)   VALUE  ZEROS.
-           05    RESTO             PIC   99      VALUE  ZEROS.
+           COPY  CALCDCWS.
            05        OPC           PIC   X    VALUE   SPACE.            .
                88    OPC-OK            VALUE  "S"  "N".
-           05    DC.
-               10    DC1    PIC   9    VALUE  0.
-               10    DC2    PIC   9    VALUE  0.
            05    LIMPA-MSG        PIC  X(30)  VALUE  SPACES.
+           05    NUMERO-COMPLETO   PIC   9(11)  VALUE  ZEROS.
+           05    NUMERO-COMPLETO-R REDEFINES  NUMERO-COMPLETO.
+               10    NUMERO-BASE    PIC   9(9).
+               10    DC-INFORMADO.
+                   15    DC1-INF    PIC   9.
+                   15    DC2-INF    PIC   9.
+           05    RESULTADO-CPF     PIC  X(8)  VALUE  SPACES.
+       01    W-COD-ERRO-AUDIT      PIC  XX    VALUE  SPACES.
        SCREEN   SECTION.
        01    TELA1.
            05    BLANK   SCREEN.
@@ -27,23 +41,35 @@
                  "CPF: ".
            05    LINE  14   COLUMN  10   VALUE
                  "DC CALCULADO:  ".
+           05    LINE  16   COLUMN  10   VALUE
+                 "SITUACAO:  ".
            05    LINE  20   COLUMN  10   VALUE
                  "OUTRO CALCULO?(S/N):  ".
        01    TELA2.
-           05   L-CPF    LINE  10  COLUMN  25  PIC  9(9)  TO  NUMERO
+           05   L-CPF    LINE  10  COLUMN  25  PIC  9(11)
+                                       TO  NUMERO-COMPLETO
                                        REQUIRED   AUTO.
            05   L-DC      LINE   14  COLUMN  25  PIC  X(2)  FROM  DC.
+           05   L-SITUACAO LINE  16  COLUMN  25  PIC  X(8)  FROM
+                                       RESULTADO-CPF.
            05   L-OPC    LINE  20  COLUMN  40  PIC  X  TO  OPC  AUTO.
 
        PROCEDURE   DIVISION.
        INICIO.
+           OPEN  EXTEND  ARQ-AUDIT.
+           IF  W-COD-ERRO-AUDIT  NOT =  "00"  AND  NOT =  "05"
+               DISPLAY  "CALC-CPF: ERRO AO ABRIR ARQUIVO DE AUDITORIA "
+                        "- STATUS: "  W-COD-ERRO-AUDIT
+           END-IF.
            PERFORM  ROT-PROCESSA  UNTIL  OPC  =  "N".
+           CLOSE  ARQ-AUDIT.
            STOP   RUN.
        ROT-PROCESSA.
            PERFORM   FORMATAR-TELA.
            PERFORM   RECEBER-CPF.
            PERFORM   CALCULAR-DC.
            PERFORM   EXIBIR-DC.
+           PERFORM   GRAVAR-AUDITORIA.
            PERFORM   RECEBER-OPC.
        FIM-ROT-PROCESSA.     EXIT.
        FORMATAR-TELA.
@@ -52,41 +78,30 @@
        RECEBER-CPF.
            INITIALIZE   VARIAVEIS.
            ACCEPT L-CPF.
+           MOVE   NUMERO-BASE   TO   NUMERO.
        FIM-RECEBER-CPF.    EXIT.
-       CALCULAR-DC.
-      *    *****  CALCULO DE DC1  *****
-           MOVE   2   TO   PESO.
-           PERFORM   ROT-AUX-CALC.
-           IF      RESTO  <  2
-               MOVE   0  TO   DC1
-           ELSE
-               COMPUTE   DC1  =  11  -   RESTO
-           END-IF.
-      *    *****  CALCULO DE DC2  *****
-           MOVE   ZEROS   TO  SOMA.
-           COMPUTE   SOMA  =   SOMA  +  DC1  *  2.
-           MOVE   3   TO  PESO.
-           PERFORM   ROT-AUX-CALC.
-           IF    RESTO  <   2
-               MOVE  0   TO  DC2
+       COPY  CALCDCPR.
+       EXIBIR-DC.
+           IF   DC1  =  DC1-INF  AND  DC2  =  DC2-INF
+               MOVE  "VALIDO"    TO  RESULTADO-CPF
            ELSE
-               COMPUTE   DC2  =  11  -  RESTO
+               MOVE  "INVALIDO"  TO  RESULTADO-CPF
            END-IF.
-       FIM-CALCULAR-DC.     EXIT.
-       ROT-AUX-CALC.
-           MOVE  NUMERO  TO  NUMERO-AUX
-           PERFORM  WITH  TEST  AFTER  UNTIL  QUOCIENTE  =  0
-               DIVIDE   NUMERO-AUX  BY  10
-                         GIVING   QUOCIENTE  REMAINDER   RESTO
-               MOVE  QUOCIENTE   TO  NUMERO-AUX
-               COMPUTE   SOMA  =   SOMA  +  RESTO  *  PESO
-               ADD   1   TO   PESO
-           END-PERFORM.
-           DIVIDE  SOMA  BY  11  GIVING  QUOCIENTE  REMAINDER  RESTO.
-       FIM-ROT-AUX-CALC.   EXIT.
-       EXIBIR-DC.
            DISPLAY   L-DC.
+           DISPLAY   L-SITUACAO.
        FIM-EXIBIR-DC.    EXIT.
+       GRAVAR-AUDITORIA.
+           MOVE  NUMERO                        TO  AUDIT-NUMERO.
+           MOVE  DC1                           TO  AUDIT-DC1.
+           MOVE  DC2                           TO  AUDIT-DC2.
+           MOVE  FUNCTION CURRENT-DATE (1:8)   TO  AUDIT-DATA.
+           MOVE  FUNCTION CURRENT-DATE (9:8)   TO  AUDIT-HORA.
+           WRITE  REG-AUDIT.
+           IF  W-COD-ERRO-AUDIT  NOT =  "00"
+               DISPLAY  "CALC-CPF: ERRO AO GRAVAR AUDITORIA - STATUS: "
+                        W-COD-ERRO-AUDIT
+           END-IF.
+       FIM-GRAVAR-AUDITORIA.    EXIT.
        RECEBER-OPC.
            PERFORM WITH TEST AFTER UNTIL OPC-OK
                ACCEPT  L-OPC
