@@ -0,0 +1,32 @@
+      *    ***** CALCULO DE DC1 E DC2 A PARTIR DE NUMERO (9 DIGITOS) *****
+       CALCULAR-DC.
+      *    *****  CALCULO DE DC1  *****
+           MOVE   2   TO   PESO.
+           PERFORM   ROT-AUX-CALC.
+           IF      RESTO  <  2
+               MOVE   0  TO   DC1
+           ELSE
+               COMPUTE   DC1  =  11  -   RESTO
+           END-IF.
+      *    *****  CALCULO DE DC2  *****
+           MOVE   ZEROS   TO  SOMA.
+           COMPUTE   SOMA  =   SOMA  +  DC1  *  2.
+           MOVE   3   TO  PESO.
+           PERFORM   ROT-AUX-CALC.
+           IF    RESTO  <   2
+               MOVE  0   TO  DC2
+           ELSE
+               COMPUTE   DC2  =  11  -  RESTO
+           END-IF.
+       FIM-CALCULAR-DC.     EXIT.
+       ROT-AUX-CALC.
+           MOVE  NUMERO  TO  NUMERO-AUX
+           PERFORM  WITH  TEST  AFTER  UNTIL  QUOCIENTE  =  0
+               DIVIDE   NUMERO-AUX  BY  10
+                         GIVING   QUOCIENTE  REMAINDER   RESTO
+               MOVE  QUOCIENTE   TO  NUMERO-AUX
+               COMPUTE   SOMA  =   SOMA  +  RESTO  *  PESO
+               ADD   1   TO   PESO
+           END-PERFORM.
+           DIVIDE  SOMA  BY  11  GIVING  QUOCIENTE  REMAINDER  RESTO.
+       FIM-ROT-AUX-CALC.   EXIT.
