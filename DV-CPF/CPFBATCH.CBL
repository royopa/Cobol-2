@@ -0,0 +1,89 @@
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.            CPFBATCH.
+       AUTHOR.          TAKATO.
+      *    *****************************************************
+      *    *   VALIDACAO EM LOTE DE CPF PARA EXTRATOS DE        *
+      *    *   CLIENTES - LE BASE DE 9 DIGITOS, CALCULA DC1/DC2 *
+      *    *   E GRAVA O CPF COMPLETO NO ARQUIVO DE SAIDA       *
+      *    *****************************************************
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT  ARQ-CPF-ENT  ASSIGN TO  "CPFLOTE.DAT"
+               ORGANIZATION  LINE  SEQUENTIAL
+               FILE STATUS IS  W-COD-ERRO-ENT.
+           SELECT  ARQ-CPF-SAI  ASSIGN TO  "CPFSAID.DAT"
+               ORGANIZATION  LINE  SEQUENTIAL
+               FILE STATUS IS  W-COD-ERRO-SAI.
+       DATA         DIVISION.
+       FILE         SECTION.
+       FD  ARQ-CPF-ENT
+           LABEL  RECORD  STANDARD.
+       01  REG-CPF-ENT         PIC  9(9).
+       FD  ARQ-CPF-SAI
+           LABEL  RECORD  STANDARD.
+       01  REG-CPF-SAI.
+           05  NUMERO-SAI      PIC  9(9).
+           05  DC1-SAI         PIC  9.
+           05  DC2-SAI         PIC  9.
+       WORKING-STORAGE    SECTION.
+       01    VARIAVEIS.
+           COPY  CALCDCWS.
+       01    W-COD-ERRO-ENT     PIC  XX  VALUE  SPACES.
+       01    W-COD-ERRO-SAI     PIC  XX  VALUE  SPACES.
+       01    W-CONT-LIDOS       PIC  9(7)  VALUE  ZEROS.
+       01    W-SW-STATUS.
+           05  W-FIM-ARQUIVO      PIC  X  VALUE  "N".
+               88  FIM-ARQUIVO        VALUE  "S".
+           05  W-ERRO-FATAL       PIC  X  VALUE  "N".
+               88  ERRO-FATAL         VALUE  "S".
+       PROCEDURE   DIVISION.
+       INICIO.
+           PERFORM  INICIALIZAR-LOTE.
+           PERFORM  PROCESSAR-LOTE  UNTIL  FIM-ARQUIVO  OR  ERRO-FATAL.
+           PERFORM  FINALIZAR-LOTE.
+           STOP   RUN.
+       INICIALIZAR-LOTE.
+           OPEN  INPUT   ARQ-CPF-ENT
+                 OUTPUT  ARQ-CPF-SAI.
+           IF  W-COD-ERRO-SAI  NOT =  "00"
+               SET  ERRO-FATAL  TO  TRUE
+               DISPLAY  "CPFBATCH: ERRO AO ABRIR ARQ-CPF-SAI - STATUS: "
+                        W-COD-ERRO-SAI
+           END-IF.
+           PERFORM  LER-CPF-LOTE.
+       PROCESSAR-LOTE.
+           INITIALIZE  NUMERO  NUMERO-AUX  SOMA  QUOCIENTE  RESTO  DC.
+           MOVE   REG-CPF-ENT  TO  NUMERO.
+           PERFORM   CALCULAR-DC.
+           PERFORM   GRAVAR-CPF-LOTE.
+           ADD  1  TO  W-CONT-LIDOS.
+           PERFORM  LER-CPF-LOTE.
+       FINALIZAR-LOTE.
+           CLOSE  ARQ-CPF-ENT
+                  ARQ-CPF-SAI.
+           DISPLAY  "CPFBATCH: "  W-CONT-LIDOS  " CPF(S) PROCESSADO(S)".
+       LER-CPF-LOTE.
+           READ  ARQ-CPF-ENT.
+           EVALUATE  W-COD-ERRO-ENT
+               WHEN  "00"
+                   CONTINUE
+               WHEN  "10"
+                   SET  FIM-ARQUIVO  TO  TRUE
+               WHEN  OTHER
+                   SET  ERRO-FATAL  TO  TRUE
+                   DISPLAY  "CPFBATCH: ERRO DE E/S EM ARQ-CPF-ENT - "
+                            "STATUS: "  W-COD-ERRO-ENT
+           END-EVALUATE.
+       GRAVAR-CPF-LOTE.
+           MOVE  NUMERO  TO  NUMERO-SAI.
+           MOVE  DC1     TO  DC1-SAI.
+           MOVE  DC2     TO  DC2-SAI.
+           WRITE  REG-CPF-SAI.
+           IF  W-COD-ERRO-SAI  NOT =  "00"
+               SET  ERRO-FATAL  TO  TRUE
+               DISPLAY  "CPFBATCH: ERRO AO GRAVAR ARQ-CPF-SAI - "
+                        "STATUS: "  W-COD-ERRO-SAI
+           END-IF.
+       COPY  CALCDCPR.
+       FIM-DO-PROGRAMA.    EXIT.
