@@ -0,0 +1,189 @@
+      $SET  ACCEPTREFRESH
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.            PRODMANT.
+       AUTHOR.          TAKATO-SOLANGE.
+      *    *****************************************************
+      *    *   MANUTENCAO DE CADASTRO DE PRODUTO                *
+      *    *   INCLUI, ALTERA E EXCLUI REGISTROS DE ARQ-PROD    *
+      *    *****************************************************
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PROD ASSIGN TO "PRODUTO.DAT"
+               ORGANIZATION INDEXED
+               RECORD KEY  COD-PROD
+               ACCESS   DYNAMIC
+               FILE STATUS IS W-COD-ERRO.
+       DATA         DIVISION.
+       FILE         SECTION.
+       FD  ARQ-PROD
+           LABEL RECORD STANDARD.
+       COPY  PRODREG.
+       WORKING-STORAGE    SECTION.
+       01    VARIAVEIS.
+           05        OPCAO         PIC   X    VALUE   SPACE.
+               88    OPCAO-OK          VALUE  "I"  "A"  "E"  "C".
+           05        OPC           PIC   X    VALUE   SPACE.
+               88    OPC-OK            VALUE  "S"  "N".
+           05    LIMPA-MSG        PIC  X(30)  VALUE  SPACES.
+           05    MENSAGEM         PIC  X(30)  VALUE  SPACES.
+       01    W-COD-ERRO          PIC  XX  VALUE  SPACES.
+       01    W-SW-STATUS.
+           05    W-ERRO-FATAL     PIC   X  VALUE  "N".
+               88    ERRO-FATAL       VALUE  "S".
+       SCREEN   SECTION.
+       01    TELA1.
+           05    BLANK   SCREEN.
+           05    LINE  03   COLUMN  20  VALUE
+                               "MANUTENCAO DE CADASTRO DE PRODUTO".
+           05    LINE  06   COLUMN  10   VALUE
+                 "(I)NCLUIR  (A)LTERAR  (E)XCLUIR  (C)ONSULTAR: ".
+           05    LINE  10   COLUMN  10   VALUE
+                 "CODIGO: ".
+           05    LINE  12   COLUMN  10   VALUE
+                 "DESCRICAO: ".
+           05    LINE  14   COLUMN  10   VALUE
+                 "PRECO: ".
+           05    LINE  16   COLUMN  10   VALUE
+                 "PRECO PROMOCIONAL: ".
+           05    LINE  18   COLUMN  10   VALUE
+                 "MENSAGEM: ".
+           05    LINE  22   COLUMN  10   VALUE
+                 "OUTRA OPERACAO?(S/N):  ".
+       01    TELA2.
+           05   L-OPCAO  LINE  06  COLUMN  59  PIC  X  TO  OPCAO
+                                       REQUIRED   AUTO.
+           05   L-COD    LINE  10  COLUMN  25  PIC  9(3)  TO  COD-PROD
+                                       REQUIRED   AUTO.
+           05   L-DESCRI LINE  12  COLUMN  25  PIC  X(20)  USING
+                                       DESCRI-PROD.
+           05   L-PRECO  LINE  14  COLUMN  25  PIC  9(4)V99  USING
+                                       PRECO-PROD.
+           05   L-PROMO  LINE  16  COLUMN  29  PIC  9(4)V99  USING
+                                       PRECO-PROMO.
+           05   L-MSG    LINE  18  COLUMN  25  PIC  X(30)  FROM
+                                       MENSAGEM.
+           05   L-OPC    LINE  22  COLUMN  40  PIC  X  TO  OPC  AUTO.
+
+       PROCEDURE   DIVISION.
+       INICIO.
+           PERFORM  ABRIR-ARQUIVO.
+           IF  NOT  ERRO-FATAL
+               PERFORM  ROT-PROCESSA  UNTIL  OPC  =  "N"
+               PERFORM  FECHAR-ARQUIVO
+           END-IF.
+           STOP   RUN.
+       ABRIR-ARQUIVO.
+           OPEN  I-O  ARQ-PROD.
+           IF  W-COD-ERRO  NOT =  "00"
+               SET  ERRO-FATAL  TO  TRUE
+               DISPLAY  "PRODMANT: ERRO AO ABRIR PRODUTO.DAT - STATUS: "
+                        W-COD-ERRO
+           END-IF.
+       ROT-PROCESSA.
+           PERFORM   FORMATAR-TELA.
+           PERFORM   RECEBER-OPCAO.
+           PERFORM   RECEBER-COD.
+           EVALUATE  OPCAO
+               WHEN  "I"
+                   PERFORM  INCLUIR-PRODUTO
+               WHEN  "A"
+                   PERFORM  ALTERAR-PRODUTO
+               WHEN  "E"
+                   PERFORM  EXCLUIR-PRODUTO
+               WHEN  "C"
+                   PERFORM  CONSULTAR-PRODUTO
+           END-EVALUATE.
+           DISPLAY  L-MSG.
+           PERFORM   RECEBER-OPC.
+       FIM-ROT-PROCESSA.     EXIT.
+       FORMATAR-TELA.
+           DISPLAY  TELA1.
+           INITIALIZE  REG-PROD  MENSAGEM.
+       FIM-FORMATAR-TELA.   EXIT.
+       RECEBER-OPCAO.
+           PERFORM WITH TEST AFTER UNTIL OPCAO-OK
+               MOVE  SPACE  TO  OPCAO
+               ACCEPT  L-OPCAO
+               MOVE  FUNCTION  UPPER-CASE  (OPCAO)  TO  OPCAO
+               IF  NOT  OPCAO-OK
+                   DISPLAY  "DIGITE I, A, E OU C"  AT  2250
+               END-IF
+           END-PERFORM.
+       FIM-RECEBER-OPCAO.   EXIT.
+       RECEBER-COD.
+           ACCEPT  L-COD.
+       FIM-RECEBER-COD.   EXIT.
+       INCLUIR-PRODUTO.
+           ACCEPT  L-DESCRI.
+           ACCEPT  L-PRECO.
+           ACCEPT  L-PROMO.
+           WRITE  REG-PROD
+               INVALID KEY
+                   MOVE  "CODIGO JA CADASTRADO"  TO  MENSAGEM
+               NOT INVALID KEY
+                   MOVE  "PRODUTO INCLUIDO"  TO  MENSAGEM
+           END-WRITE.
+       FIM-INCLUIR-PRODUTO.   EXIT.
+       ALTERAR-PRODUTO.
+           READ  ARQ-PROD
+               INVALID KEY
+                   MOVE  "CODIGO NAO ENCONTRADO"  TO  MENSAGEM
+           END-READ.
+           IF  W-COD-ERRO  =  "00"
+               DISPLAY  L-DESCRI
+               DISPLAY  L-PRECO
+               DISPLAY  L-PROMO
+               ACCEPT   L-DESCRI
+               ACCEPT   L-PRECO
+               ACCEPT   L-PROMO
+               REWRITE  REG-PROD
+                   INVALID KEY
+                       MOVE  "ERRO AO ALTERAR"  TO  MENSAGEM
+                   NOT INVALID KEY
+                       MOVE  "PRODUTO ALTERADO"  TO  MENSAGEM
+               END-REWRITE
+           END-IF.
+       FIM-ALTERAR-PRODUTO.   EXIT.
+       EXCLUIR-PRODUTO.
+           READ  ARQ-PROD
+               INVALID KEY
+                   MOVE  "CODIGO NAO ENCONTRADO"  TO  MENSAGEM
+           END-READ.
+           IF  W-COD-ERRO  =  "00"
+               DISPLAY  L-DESCRI
+               DISPLAY  L-PRECO
+               DISPLAY  L-PROMO
+               DELETE  ARQ-PROD
+                   INVALID KEY
+                       MOVE  "ERRO AO EXCLUIR"  TO  MENSAGEM
+                   NOT INVALID KEY
+                       MOVE  "PRODUTO EXCLUIDO"  TO  MENSAGEM
+               END-DELETE
+           END-IF.
+       FIM-EXCLUIR-PRODUTO.   EXIT.
+       CONSULTAR-PRODUTO.
+           READ  ARQ-PROD
+               INVALID KEY
+                   MOVE  "CODIGO NAO ENCONTRADO"  TO  MENSAGEM
+           END-READ.
+           IF  W-COD-ERRO  =  "00"
+               DISPLAY  L-DESCRI
+               DISPLAY  L-PRECO
+               DISPLAY  L-PROMO
+               MOVE  "CONSULTA REALIZADA"  TO  MENSAGEM
+           END-IF.
+       FIM-CONSULTAR-PRODUTO.   EXIT.
+       FECHAR-ARQUIVO.
+           CLOSE  ARQ-PROD.
+       RECEBER-OPC.
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT  L-OPC
+               MOVE  FUNCTION  UPPER-CASE  (OPC)  TO  OPC
+               IF  OPC-OK
+                   DISPLAY   LIMPA-MSG  AT  2250
+               ELSE
+                   DISPLAY  "DIGITE S OU N"  AT  2250
+               END-IF
+           END-PERFORM.
+       FIM-DO-PROGRAMA.    EXIT.
