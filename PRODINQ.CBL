@@ -0,0 +1,108 @@
+      $SET  ACCEPTREFRESH
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.            PRODINQ.
+       AUTHOR.          TAKATO-SOLANGE.
+      *    *****************************************************
+      *    *   CONSULTA DE PRECO DE PRODUTO POR CODIGO          *
+      *    *   ACESSO ALEATORIO A ARQ-PROD PELA CHAVE COD-PROD  *
+      *    *****************************************************
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PROD ASSIGN TO "PRODUTO.DAT"
+               ORGANIZATION INDEXED
+               RECORD KEY  COD-PROD
+               ACCESS   RANDOM
+               FILE STATUS IS W-COD-ERRO.
+       DATA         DIVISION.
+       FILE         SECTION.
+       FD  ARQ-PROD
+           LABEL RECORD STANDARD.
+       COPY  PRODREG.
+       WORKING-STORAGE    SECTION.
+       01    VARIAVEIS.
+           05        OPC           PIC   X    VALUE   SPACE.
+               88    OPC-OK            VALUE  "S"  "N".
+           05    LIMPA-MSG        PIC  X(30)  VALUE  SPACES.
+           05    MENSAGEM         PIC  X(30)  VALUE  SPACES.
+       01    W-COD-ERRO          PIC  XX  VALUE  SPACES.
+       01    W-SW-STATUS.
+           05    W-ERRO-FATAL     PIC   X  VALUE  "N".
+               88    ERRO-FATAL       VALUE  "S".
+       SCREEN   SECTION.
+       01    TELA1.
+           05    BLANK   SCREEN.
+           05    LINE  05   COLUMN  20  VALUE
+                               "CONSULTA DE PRECO DE PRODUTO".
+           05    LINE  10   COLUMN  10   VALUE
+                 "CODIGO: ".
+           05    LINE  12   COLUMN  10   VALUE
+                 "DESCRICAO: ".
+           05    LINE  14   COLUMN  10   VALUE
+                 "PRECO: ".
+           05    LINE  16   COLUMN  10   VALUE
+                 "MENSAGEM: ".
+           05    LINE  20   COLUMN  10   VALUE
+                 "OUTRA CONSULTA?(S/N):  ".
+       01    TELA2.
+           05   L-COD    LINE  10  COLUMN  25  PIC  9(3)  TO  COD-PROD
+                                       REQUIRED   AUTO.
+           05   L-DESCRI LINE  12  COLUMN  25  PIC  X(20)  FROM
+                                       DESCRI-PROD.
+           05   L-PRECO  LINE  14  COLUMN  25  PIC  9(4)V99  FROM
+                                       PRECO-PROD.
+           05   L-MSG    LINE  16  COLUMN  25  PIC  X(30)  FROM
+                                       MENSAGEM.
+           05   L-OPC    LINE  20  COLUMN  40  PIC  X  TO  OPC  AUTO.
+
+       PROCEDURE   DIVISION.
+       INICIO.
+           OPEN  INPUT  ARQ-PROD.
+           IF  W-COD-ERRO  NOT =  "00"
+               SET  ERRO-FATAL  TO  TRUE
+               DISPLAY  "PRODINQ: ERRO AO ABRIR PRODUTO.DAT - STATUS: "
+                        W-COD-ERRO
+           END-IF.
+           IF  NOT  ERRO-FATAL
+               PERFORM  ROT-PROCESSA  UNTIL  OPC  =  "N"
+               CLOSE  ARQ-PROD
+           END-IF.
+           STOP   RUN.
+       ROT-PROCESSA.
+           PERFORM   FORMATAR-TELA.
+           PERFORM   RECEBER-COD.
+           PERFORM   CONSULTAR-PRODUTO.
+           PERFORM   EXIBIR-PRODUTO.
+           PERFORM   RECEBER-OPC.
+       FIM-ROT-PROCESSA.     EXIT.
+       FORMATAR-TELA.
+           DISPLAY  TELA1.
+           INITIALIZE  DESCRI-PROD  PRECO-PROD  MENSAGEM.
+       FIM-FORMATAR-TELA.   EXIT.
+       RECEBER-COD.
+           ACCEPT  L-COD.
+       FIM-RECEBER-COD.   EXIT.
+       CONSULTAR-PRODUTO.
+           READ  ARQ-PROD
+               INVALID KEY
+                   MOVE  "CODIGO NAO ENCONTRADO"  TO  MENSAGEM
+               NOT INVALID KEY
+                   MOVE  "PRODUTO ENCONTRADO"     TO  MENSAGEM
+           END-READ.
+       FIM-CONSULTAR-PRODUTO.   EXIT.
+       EXIBIR-PRODUTO.
+           DISPLAY   L-DESCRI.
+           DISPLAY   L-PRECO.
+           DISPLAY   L-MSG.
+       FIM-EXIBIR-PRODUTO.    EXIT.
+       RECEBER-OPC.
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT  L-OPC
+               MOVE  FUNCTION  UPPER-CASE  (OPC)  TO  OPC
+               IF  OPC-OK
+                   DISPLAY   LIMPA-MSG  AT  2050
+               ELSE
+                   DISPLAY  "DIGITE S OU N"  AT  2050
+               END-IF
+           END-PERFORM.
+       FIM-DO-PROGRAMA.    EXIT.
